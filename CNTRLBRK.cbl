@@ -33,6 +33,119 @@
       *    Added ACCUM-RECORD-LOW-SAL
       *    Added ACCUM-RECORD-AVERAGE-SAL-O
       *    Modified 500-CONTROL-BREAK.
+      *
+      *  2026-08-08 PDEVLIN
+      *    Added a nested (era) control break inside the existing state
+      *    break so states with multiple presidents show sub-sub totals
+      *    by century of term.
+      *    Added WS-ERA-CONTROLS, WS-TRLR-LINE-2.
+      *    Added 550-SUB-CONTROL-BREAK.
+      *    Modified 300-PROCESS-RECORDS, 400-MOVE-DATA, 500-CONTROL-BREAK.
+      *
+      *  2026-08-08 PDEVLIN
+      *    Stopped a bad term-date record from aborting the whole run.
+      *    999-DEBUG-OUTPUT-EXIT used to GOBACK the instant DIFF-CCYY /
+      *    START-CCYY / END-CCYY failed an IS NUMERIC test.  Replaced
+      *    with 999-LOG-EXCEPTION, which logs the offending ACCT-NO /
+      *    LAST-NAME / FIRST-NAME to a new EXCEPT-LINE exception report
+      *    (and SYSOUT), zeroes just that record's SAL-ACCUM, and lets
+      *    300-PROCESS-RECORDS keep reading.
+      *    Added EXCEPT-LINE file (ASSIGN TO EXCPTRPT) and EXCEPT-REC.
+      *
+      *  2026-08-08 PDEVLIN
+      *    Added a machine-readable comma-delimited extract file,
+      *    written in parallel with the PRTLINE report, so the
+      *    presidents dataset can be loaded straight into a
+      *    spreadsheet or downstream database.
+      *    Added ACCT-EXTR file (ASSIGN TO ACCTEXTR) and EXTR-REC.
+      *    Added 650-WRITE-EXTRACT.
+      *
+      *  2026-08-08 PDEVLIN
+      *    Surfaced the previously-unused COMMENTS field as a footnote
+      *    line printed directly under a president's detail line.
+      *    RESERVED is now repurposed as a one-character annotation-
+      *    type code (D=Died in Office, R=Resigned, I=Impeached, other/
+      *    space=generic Note) that drives the footnote's label.
+      *    Added WS-FOOTNOTE-LINE, WS-ANNOTATION-CODE.
+      *    Modified 400-MOVE-DATA, 600-WRITE-DATA.
+      *
+      *  2026-08-08 PDEVLIN
+      *    Added a control-total reconciliation step to 900-WRAP-UP so
+      *    a truncated ACCTSORT file (from an upstream sort-step
+      *    failure) no longer produces a short, silently-wrong report.
+      *    Compares TOTAL-PRESIDENT-COUNT and the summed ACCT-LIMIT /
+      *    ACCT-BALANCE against an externally supplied control-total
+      *    card and prints a BALANCED / OUT OF BALANCE message.  The
+      *    control card is OPTIONAL - if it isn't supplied the
+      *    reconciliation step is skipped and the report says so.
+      *    Added CTL-CARD file (ASSIGN TO CTLCARD) and CTL-CARD-REC.
+      *    Added WS-GRAND-LIMIT-TOTAL, WS-GRAND-BALANCE-TOTAL.
+      *    Added 950-CONTROL-TOTAL-RECONCILE.
+      *
+      *  2026-08-08 PDEVLIN
+      *    Added checkpoint/restart for the ACCTSORT read loop so a
+      *    large future input no longer has to be reprocessed from
+      *    the first record after an abend.  A checkpoint record is
+      *    written every WS-CHECKPOINT-INTERVAL presidents processed.
+      *    Restart mode is selected with position 1 of a run-time
+      *    parameter card (ACCEPT ... FROM COMMAND-LINE, the
+      *    GnuCOBOL stand-in for a JCL PARM) - 'Y' reads the last
+      *    checkpoint and fast-forwards ACCT-REC to the matching key
+      *    instead of reprocessing from the top.
+      *    Added CHECKPOINT-FILE (ASSIGN TO CHKPTFL) and CHECKPOINT-REC.
+      *    Added WS-PARM-CARD, WS-RESTART-SW, WS-CHECKPOINT-INTERVAL.
+      *    Added 120-RESTART-RTN, 710-FAST-FORWARD-RTN, 800-WRITE-CHECKPOINT.
+      *    Modified 100-INIT-RTN, 200-OPEN-FILES, 300-PROCESS-RECORDS,
+      *    900-WRAP-UP.
+      *
+      *  2026-08-08 PDEVLIN
+      *    Made the control-break key a run-time choice instead of
+      *    always breaking on USA-STATE, so the same detail data can
+      *    be re-broken-out by state of birth, decade elected, or
+      *    party affiliation without a second copy of the program.
+      *    Selected with position 3 of the WS-PARM-CARD parameter card
+      *    ('S'/'D'/'P', defaults to 'S').  WS-HEADER-1's title and
+      *    WS-HEADER-2's group-column label change to match.
+      *    (Party affiliation is wired up here as a placeholder field
+      *    - see the 2026-08-08 PARTY-MASTER entry below for where it
+      *    is actually populated.)
+      *    Added WS-BREAK-KEY-SELECT, WS-REC-BREAK-KEY, WS-PARTY-CODE.
+      *    Added 310-DERIVE-BREAK-KEY.
+      *    Modified 100-INIT-RTN, 300-PROCESS-RECORDS, 400-MOVE-DATA,
+      *    500-CONTROL-BREAK.
+      *
+      *  2026-08-08 PDEVLIN
+      *    Brought the ACCTSORT sort inside the program so the JCL
+      *    pre-sort step (and its separate per-report-variant JCL) can
+      *    be retired.  ACCTSORT is now unsorted raw input; an internal
+      *    SORT (with an input procedure) orders it on whichever key
+      *    the run-time control-break selection (state/decade/party)
+      *    is using, GIVING the sorted ACCT-REC work file that the
+      *    rest of the program reads exactly as before.
+      *    Renamed old ACCT-REC SELECT/FD to RAW-ACCT-REC/RAW-ACCT-FIELDS.
+      *    Added SORT-WORK-FILE SD and SORT-REC.
+      *    Added ACCT-REC SELECT ASSIGN TO ACCTSRTD (the sorted GIVING file).
+      *    Added 130-SORT-RTN, 260-SORT-INPUT-PROC, 270-BUILD-SORT-KEY.
+      *    Modified 100-INIT-RTN.
+      *
+      *  2026-08-08 PDEVLIN
+      *    Added a Top-10 net worth ranking section, printed after the
+      *    existing salary accumulator summary block, built the same
+      *    way as ACCUM-RECORD-HIGH-SAL/LOW-SAL (compare-and-keep) but
+      *    against a 10-slot table instead of a single value.
+      *    Added TOP-NET-WORTH-TABLE, TOP-NW-LINE.
+      *    Added 404-UPDATE-TOP-NET-WORTH, 405-RESORT-TOP-NET-WORTH.
+      *    Modified 400-MOVE-DATA, 500-CONTROL-BREAK.
+      *
+      *  2026-08-08 PDEVLIN
+      *    Cross-referenced ACCT-REC against a new PARTY-MASTER file,
+      *    keyed by the ACCT-NO term-year prefix, to print a party
+      *    name column and drive party-level subtotals (real data now
+      *    flows into the party break key that was a placeholder as of
+      *    the prior entry).
+      *    Added PARTY-MASTER SELECT/FD, WS-PARTY-TABLE, PARTY-NAME-O.
+      *    Added 160-LOAD-PARTY-MASTER, 420-LOOKUP-PARTY.
+      *    Modified 100-INIT-RTN, 270-BUILD-SORT-KEY, 400-MOVE-DATA.
       **************************************************************************
       *-----------------------
        IDENTIFICATION DIVISION.
@@ -44,8 +157,25 @@
       *--------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO PRTLINE.
-           SELECT ACCT-REC   ASSIGN TO ACCTSORT.
+      *** OPTIONAL: a restart can be the first-ever run against a given
+      *** set of output files (no prior PRTLINE/EXCPTRPT/ACCTEXTR on
+      *** disk yet) - OPEN EXTEND on a plain (non-OPTIONAL) SELECT
+      *** fails with status 35 (file does not exist) in that case.
+      *** OPTIONAL makes EXTEND create the file instead, same as
+      *** CHECKPOINT-FILE below already relies on.
+           SELECT OPTIONAL PRINT-LINE   ASSIGN TO PRTLINE.
+      *** Raw (unsorted) presidents input - sorted internally below.
+           SELECT RAW-ACCT-REC ASSIGN TO ACCTSORT.
+      *** Sorted work file produced by the internal SORT; read by the
+      *** rest of the program exactly like the old pre-sorted ACCTSORT.
+           SELECT ACCT-REC     ASSIGN TO ACCTSRTD.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+           SELECT OPTIONAL EXCEPT-LINE  ASSIGN TO EXCPTRPT.
+           SELECT OPTIONAL ACCT-EXTR    ASSIGN TO ACCTEXTR.
+           SELECT OPTIONAL CTL-CARD ASSIGN TO CTLCARD.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPTFL.
+      *** Party-affiliation master, keyed by ACCT-NO term-year prefix.
+           SELECT OPTIONAL PARTY-MASTER ASSIGN TO PARTYMST.
       *-------------
        DATA DIVISION.
       *-------------
@@ -65,7 +195,48 @@
       *Adding the field SALARY-ACCUM.
       *Output is less any decimal point to save space on the report.
           05 SAL-ACCUM-0                PIC $,$$$,$$$,$$$.
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+      * Party name, cross-referenced from PARTY-MASTER - see
+      * 420-LOOKUP-PARTY.
+          05 PARTY-NAME-O               PIC X(20).
       *
+      *** Raw unsorted input - fed through the internal SORT below via
+      *** 260-SORT-INPUT-PROC.
+       FD  RAW-ACCT-REC RECORDING MODE F.
+       01 RAW-ACCT-FIELDS.
+          05 RAW-ACCT-NO                PIC X(8).
+          05 RAW-ACCT-LIMIT             PIC S9(7)V99 COMP-3.
+          05 RAW-ACCT-BALANCE           PIC S9(7)V99 COMP-3.
+          05 RAW-LAST-NAME              PIC X(20).
+          05 RAW-FIRST-NAME             PIC X(15).
+          05 RAW-CLIENT-ADDR.
+             10 RAW-STREET-ADDR         PIC X(25).
+             10 RAW-CITY-COUNTY         PIC X(20).
+             10 RAW-USA-STATE           PIC X(15).
+          05 RAW-RESERVED                PIC X(7).
+          05 RAW-COMMENTS                PIC X(50).
+
+      * SORT work record. SORT-BREAK-KEY leads the record so it can
+      * act as the sort key for whichever run-time break-key the
+      * report is built on (state / decade / party).
+       SD  SORT-WORK-FILE.
+       01 SORT-REC.
+          05 SORT-BREAK-KEY             PIC X(15).
+          05 SRT-ACCT-NO                PIC X(8).
+          05 SRT-ACCT-LIMIT             PIC S9(7)V99 COMP-3.
+          05 SRT-ACCT-BALANCE           PIC S9(7)V99 COMP-3.
+          05 SRT-LAST-NAME              PIC X(20).
+          05 SRT-FIRST-NAME             PIC X(15).
+          05 SRT-CLIENT-ADDR.
+             10 SRT-STREET-ADDR         PIC X(25).
+             10 SRT-CITY-COUNTY         PIC X(20).
+             10 SRT-USA-STATE           PIC X(15).
+          05 SRT-RESERVED                PIC X(7).
+          05 SRT-COMMENTS                PIC X(50).
+
+      *** Sorted work file, GIVING'd by the internal SORT; laid out
+      *** exactly like the original (externally pre-sorted) ACCTSORT
+      *** so the rest of the program is unchanged.
        FD  ACCT-REC RECORDING MODE F.
        01 ACCT-FIELDS.
           05 ACCT-NO                    PIC X(8).
@@ -77,10 +248,82 @@
              10 STREET-ADDR             PIC X(25).
              10 CITY-COUNTY             PIC X(20).
              10 USA-STATE               PIC X(15).
-                                              *> Input Sort Key
           05 RESERVED                   PIC X(7).
           05 COMMENTS                   PIC X(50).
 
+      * Exception report - one record per rejected input record so a
+      * dirty term-date no longer takes down the whole batch window.
+       FD  EXCEPT-LINE RECORDING MODE F.
+       01 EXCEPT-REC.
+          05 FILLER                     PIC X(01)      VALUE SPACE.
+          05 EXCEPT-ACCT-NO             PIC X(08).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 EXCEPT-LAST-NAME           PIC X(20).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 EXCEPT-FIRST-NAME          PIC X(15).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 EXCEPT-REASON              PIC X(40).
+
+      * Comma-delimited extract, one row per detail line, carrying the
+      * same fields as the PRTLINE detail line for spreadsheet/DB load.
+       FD  ACCT-EXTR RECORDING MODE F.
+       01 EXTR-REC                      PIC X(150).
+
+      * Externally supplied control-total card for 900-WRAP-UP's
+      * record-count / dollar-total reconciliation.
+       FD  CTL-CARD RECORDING MODE F.
+       01 CTL-CARD-REC.
+          05 CTL-REC-COUNT              PIC 9(06).
+          05 CTL-LIMIT-TOTAL            PIC 9(11)V99.
+          05 CTL-BALANCE-TOTAL          PIC 9(11)V99.
+
+      * Checkpoint record - written every WS-CHECKPOINT-INTERVAL
+      * records so a restart can fast-forward instead of reprocessing.
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01 CHECKPOINT-REC.
+          05 CHK-CONTROL-KEY            PIC X(15).
+          05 CHK-LINE-KTR               PIC 9(4).
+          05 CHK-TOTAL-SALARY-ACCUM-O   PIC 9(15)V99.
+          05 CHK-NEW-HIGH-SAL           PIC 9(15).
+          05 CHK-NEW-LOW-SAL            PIC 9(15).
+          05 CHK-TOTAL-PRESIDENT-COUNT  PIC 9(2).
+          05 CHK-LAST-ACCT-NO           PIC X(8).
+      * 2026-08-08 PDEVLIN (review fix)
+      * Run-level accumulators added by req 004/000/008, after
+      * checkpoint/restart was first added - these have to be saved
+      * and restored too, or a restart silently loses everything the
+      * aborted run had accumulated for them.
+          05 CHK-GRAND-LIMIT-TOTAL      PIC 9(11)V99.
+          05 CHK-GRAND-BALANCE-TOTAL    PIC 9(11)V99.
+          05 CHK-ERA-SUB-CONTROL-KEY    PIC 9(2).
+          05 CHK-ERA-REC-CTR            PIC 9(4).
+          05 CHK-ERA-SALARY-SUB-TOT     PIC 9(09)V99.
+          05 CHK-ERA-NET-WORTH-SUB-TOT  PIC 9(09)V99.
+          05 CHK-TOP-NW-COUNT           PIC 9(2).
+          05 CHK-TOP-NW-ENTRY OCCURS 10 TIMES.
+             10 CHK-TOP-NW-BALANCE      PIC S9(7)V99.
+             10 CHK-TOP-NW-FIRST-NAME   PIC X(15).
+             10 CHK-TOP-NW-LAST-NAME    PIC X(20).
+             10 CHK-TOP-NW-STATE        PIC X(15).
+      * 2026-08-08 PDEVLIN (review fix)
+      * The in-progress state-group subtotal accumulators and the
+      * outline-suppression counter were still missing - without them
+      * a restart resumes mid-group with these reset to zero, so the
+      * eventual "Sub Totals:" line for that group undercounts and the
+      * outline column reprints the state name mid-group.
+          05 CHK-SALARY-SUB-TOT         PIC 9(09)V99.
+          05 CHK-NET-WORTH-SUB-TOT      PIC 9(09)V99.
+          05 CHK-STATE-CTR              PIC 9(2).
+
+      * Party-affiliation master - one row per term-year prefix,
+      * loaded into WS-PARTY-TABLE at start-up by 160-LOAD-PARTY-MASTER
+      * and looked up by 420-LOOKUP-PARTY.
+       FD  PARTY-MASTER RECORDING MODE F.
+       01 PARTY-REC.
+          05 PARTY-KEY                  PIC X(4).
+          05 PARTY-CODE                 PIC X(3).
+          05 PARTY-NAME                 PIC X(20).
+
       ***************************************************************
       * STORAGE SECTIONS
       ***************************************************************
@@ -88,9 +331,125 @@
        01 PROGRAM-INDICATOR-SWITCHES.
           05 WS-EOF-INPUT-SW            PIC X(1)       VALUE 'N'.
              88 EOF-INPUT                              VALUE 'Y'.
+          05 WS-RESTART-SW              PIC X(1)       VALUE 'N'.
+             88 RESTART-MODE                           VALUE 'Y'.
+          05 WS-FAST-FORWARD-SW         PIC X(1)       VALUE 'N'.
+             88 WS-FAST-FORWARD                        VALUE 'Y'.
+          05 WS-SORT-EOF-SW             PIC X(1)       VALUE 'N'.
+             88 WS-SORT-EOF                             VALUE 'Y'.
+          05 WS-SORT-RETURN-SW          PIC X(1)       VALUE 'N'.
+             88 WS-SORT-RETURN-EOF                      VALUE 'Y'.
+          05 WS-CHECKPOINT-READ-SW      PIC X(1)       VALUE 'N'.
+             88 WS-CHECKPOINT-READ-EOF                  VALUE 'Y'.
+
+      * Run-time parameter card (stand-in for a JCL PARM). Position 1
+      * selects restart mode; position 3 selects the control-break key.
+       01 WS-PARM-CARD                  PIC X(80)      VALUE SPACES.
+
+      * Checkpoint controls.
+       01 WS-CHECKPOINT-INTERVAL        PIC 9(4)       VALUE 10.
+       01 WS-RESTART-KEY                PIC X(8).
 
        01 WS-BREAK-CONTROLS.
           05 WS-CONTROL-KEY             PIC X(15). *> Hold/Control Key
+
+      * Run-time control-break key selection (WS-PARM-CARD position 3).
+       01 WS-BREAK-KEY-SELECT           PIC X(1)       VALUE 'S'.
+          88 BREAK-KEY-STATE                           VALUE 'S'.
+          88 BREAK-KEY-DECADE                          VALUE 'D'.
+          88 BREAK-KEY-PARTY                           VALUE 'P'.
+       01 WS-REC-BREAK-KEY              PIC X(15).
+      * Party code for the record currently being processed, moved
+      * into WS-REC-BREAK-KEY/SORT-BREAK-KEY by 420-LOOKUP-PARTY when
+      * party mode is selected.
+       01 WS-PARTY-CODE                 PIC X(15)      VALUE SPACES.
+       01 WS-DECADE-WORK.
+          05 WS-YEAR-NUM                PIC 9(4).
+          05 WS-DECADE-NUM              PIC 9(4).
+
+      * Party-affiliation master, loaded once into memory from
+      * PARTY-MASTER by 160-LOAD-PARTY-MASTER and searched by
+      * 420-LOOKUP-PARTY - same in-memory-table approach the repo
+      * already uses for the Top-10 net worth table.
+       01 WS-PARTY-TABLE.
+          05 WS-PARTY-COUNT             PIC 9(3)       VALUE 0.
+          05 WS-PARTY-ENTRY OCCURS 200 TIMES.
+             10 WS-PARTY-TBL-KEY        PIC X(4).
+             10 WS-PARTY-TBL-CODE       PIC X(3).
+             10 WS-PARTY-TBL-NAME       PIC X(20).
+       01 WS-PARTY-LOOKUP-FIELDS.
+          05 WS-LOOKUP-KEY              PIC X(4).
+          05 WS-PARTY-TBL-I             PIC 9(3)       COMP.
+          05 WS-CURRENT-PARTY-NAME      PIC X(20)      VALUE SPACES.
+
+      * Top-10 Net Worth table, kept in descending order by balance.
+       01 TOP-NET-WORTH-TABLE.
+          05 TOP-NW-COUNT               PIC 9(2)       VALUE 0.
+          05 TOP-NW-ENTRY OCCURS 10 TIMES.
+             10 TOP-NW-BALANCE          PIC S9(7)V99   VALUE 0.
+             10 TOP-NW-FIRST-NAME       PIC X(15)      VALUE SPACES.
+             10 TOP-NW-LAST-NAME        PIC X(20)      VALUE SPACES.
+             10 TOP-NW-STATE            PIC X(15)      VALUE SPACES.
+       01 WS-TOP-NW-I                   PIC 9(2) COMP.
+       01 WS-TOP-NW-J                   PIC 9(2) COMP.
+       01 WS-TOP-NW-SWAP.
+          05 WS-SWAP-BALANCE            PIC S9(7)V99.
+          05 WS-SWAP-FIRST-NAME         PIC X(15).
+          05 WS-SWAP-LAST-NAME          PIC X(20).
+          05 WS-SWAP-STATE              PIC X(15).
+
+       01 TOP-NW-HEADING-LINE.
+          05 FILLER                     PIC X(06)      VALUE SPACES.
+          05 FILLER                     PIC X(40)      VALUE
+                'Top 10 Presidents By Net Worth'.
+       01 TOP-NW-LINE.
+          05 FILLER                     PIC X(03)      VALUE SPACES.
+          05 TOP-NW-RANK-OUT            PIC Z9.
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 TOP-NW-FIRST-NAME-OUT      PIC X(15).
+          05 FILLER                     PIC X(01)      VALUE SPACES.
+          05 TOP-NW-LAST-NAME-OUT       PIC X(20).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 TOP-NW-STATE-OUT           PIC X(15).
+          05 FILLER                     PIC X(02)      VALUE SPACES.
+          05 TOP-NW-BALANCE-OUT         PIC $$,$$$,$$9.99.
+
+      * Nested (2nd level) control break, by era-of-term, within a
+      * state group.  Era is just the century of the inaugural year.
+       01 WS-ERA-CONTROLS.
+          05 WS-SUB-CONTROL-KEY         PIC 9(2)       VALUE 0.
+          05 WS-THIS-ERA-KEY            PIC 9(2).
+          05 WS-ERA-REC-CTR             PIC 9(4)       VALUE 0.
+          05 WS-ERA-SALARY-SUB-TOT      PIC 9(09)V99   VALUE 0.
+          05 WS-ERA-NET-WORTH-SUB-TOT   PIC 9(09)V99   VALUE 0.
+
+      * Work fields used to build the comma-delimited extract row.
+       01 WS-EXTRACT-FIELDS.
+          05 WS-EXTR-LIMIT              PIC -(7)9.99.
+          05 WS-EXTR-BALANCE            PIC -(7)9.99.
+          05 WS-EXTR-SAL-ACCUM          PIC -(9)9.
+
+      * Footnote support for the repurposed RESERVED/COMMENTS fields.
+       01 WS-FOOTNOTE-SW                PIC X(1)       VALUE 'N'.
+          88 WS-FOOTNOTE-PRESENT                       VALUE 'Y'.
+       01 WS-ANNOTATION-CODE            PIC X(1).
+          88 ANNOT-DIED                                VALUE 'D'.
+          88 ANNOT-RESIGNED                             VALUE 'R'.
+          88 ANNOT-IMPEACHED                            VALUE 'I'.
+       01 WS-FOOTNOTE-LINE.
+          05 FILLER                     PIC X(06)      VALUE SPACES.
+          05 FOOTNOTE-LABEL-OUT         PIC X(17).
+          05 FOOTNOTE-TEXT-OUT          PIC X(50).
+
+      * Grand (run-level, never reset) totals used to reconcile
+      * against the externally supplied control-total card.
+       01 WS-GRAND-LIMIT-TOTAL          PIC 9(11)V99   VALUE 0.
+       01 WS-GRAND-BALANCE-TOTAL        PIC 9(11)V99   VALUE 0.
+       01 WS-RECON-SW                   PIC X(1)       VALUE 'N'.
+          88 WS-RECON-SKIPPED                          VALUE 'Y'.
+       01 WS-RECON-LINE.
+          05 FILLER                     PIC X(03)      VALUE SPACES.
+          05 WS-RECON-MSG-OUT           PIC X(60).
       ***************************************************************
       *New Record Layouts and Variables
        01 SALARY-ACCUM-RECORD-INFO.
@@ -164,8 +523,7 @@
                 'Report: A124'.
           05 DATE-O                     PIC X(10)      VALUE SPACE.
           05 FILLER                     PIC X(13)      VALUE SPACES.
-          05 FILLER                     PIC X(47)
-                                                       VALUE
+          05 HDR1-TITLE-OUT             PIC X(47)      VALUE
                 'Presidents Broken Out By State of Birth'.
           05 RPT-DATE                   PIC XXXX/XX/XX.
           05 FILLER                     PIC X(10)      VALUE SPACES.
@@ -175,7 +533,7 @@
 018100
 018200 01 WS-HEADER-2.
 018300    05 FILLER                     PIC X(3)       VALUE SPACES.
-018400    05 FILLER                     PIC X(18)      VALUE 'STATE'.
+018400    05 HDR2-GROUP-LABEL           PIC X(18)      VALUE 'STATE'.
 018500    05 FILLER                     PIC X(9)       VALUE 'PRESIDENT'
            .
 018600    05 FILLER                     PIC X(24)      VALUE SPACES.
@@ -188,6 +546,8 @@
                 'NET WORTH'.
 019700    05 FILLER                     PIC X(12)      VALUE
                 'SALARY-ACCUM'.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 FILLER                     PIC X(20)      VALUE 'PARTY'.
 
 018200 01 WS-HEADER-3.
           05 FILLER                     PIC X(3)       VALUE SPACES.
@@ -206,6 +566,8 @@
           05 FILLER                     PIC X(1)       VALUE SPACES.
           05 FILLER                     PIC X(13)      VALUE
                 '============='.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 FILLER                     PIC X(20)      VALUE ALL '='.
       *************************************************************
       ****** Control Break Subtotal Line ******
       *************************************************************
@@ -225,6 +587,25 @@
           05 NET-WORTH-SUB-TOT-OUT      PIC $$$,$$$,$$$.99.
           05 FILLER                     PIC X(14)      VALUE SPACE.
 
+      *************************************************************
+      ****** Nested Era Control Break Subtotal Line ******
+      *************************************************************
+       01 WS-TRLR-LINE-2.
+          05 FILLER                     PIC X(06)      VALUE SPACES.
+          05 FILLER                     PIC X(16)      VALUE
+                'Sub-Sub Totals:'.
+          05 ERA-TRLR-LINE              PIC X(09).
+          05 FILLER                     PIC X(13)      VALUE SPACE.
+          05 FILLER                     PIC X(21)
+                                                       VALUE
+                'Salary | Net Worth: '
+                JUST
+                RIGHT.
+          05 ERA-SALARY-SUB-TOT-OUT     PIC $$$,$$$,$$$.99.
+          05 FILLER                     PIC X(01)      VALUE SPACES.
+          05 ERA-NET-WORTH-SUB-TOT-OUT  PIC $$$,$$$,$$$.99.
+          05 FILLER                     PIC X(14)      VALUE SPACE.
+
        01 WS-COUNTERS-AND-ACCUMULATORS.
           05 WS-CONTROL-BREAK-TOTAL     PIC S9(7)V99 COMP-3.
           05 WS-STATE-CTR               PIC  9(2) COMP.
@@ -247,23 +628,298 @@
        100-INIT-RTN.
            INITIALIZE TOTAL-SALARY-ACCUM-O.
            MOVE FUNCTION CURRENT-DATE TO RPT-DATE.
+           ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+           IF WS-PARM-CARD(1:1) = 'Y'
+              SET RESTART-MODE TO TRUE
+           END-IF
+           IF WS-PARM-CARD(3:1) = 'D' OR 'P'
+              MOVE WS-PARM-CARD(3:1) TO WS-BREAK-KEY-SELECT
+           END-IF
+           EVALUATE TRUE
+              WHEN BREAK-KEY-DECADE
+                 MOVE 'DECADE' TO HDR2-GROUP-LABEL
+                 MOVE 'Presidents Broken Out By Decade Elected'
+                    TO HDR1-TITLE-OUT
+              WHEN BREAK-KEY-PARTY
+                 MOVE 'PARTY' TO HDR2-GROUP-LABEL
+                 MOVE 'Presidents Broken Out By Party Affiliation'
+                    TO HDR1-TITLE-OUT
+              WHEN OTHER
+                 MOVE 'STATE' TO HDR2-GROUP-LABEL
+                 MOVE 'Presidents Broken Out By State of Birth'
+                    TO HDR1-TITLE-OUT
+           END-EVALUATE
+           PERFORM 160-LOAD-PARTY-MASTER
+           PERFORM 130-SORT-RTN
+      *** 2026-08-08 PDEVLIN (review fix)
+      *** 120-RESTART-RTN must run before 200-OPEN-FILES: it OPENs
+      *** CHECKPOINT-FILE INPUT to read the last checkpoint, and
+      *** 200-OPEN-FILES OPENs the same file EXTEND for this run's
+      *** own checkpoint writes.  Opening EXTEND first and then INPUT
+      *** on top of it aborts with a file-status-41 (already open).
+           IF RESTART-MODE
+              PERFORM 120-RESTART-RTN
+           END-IF
            PERFORM 200-OPEN-FILES
            MOVE SPACES TO PRINT-REC
            PERFORM 700-READ-RECORD
-           PERFORM 500-CONTROL-BREAK *> Initial Control creates Rpt Headings
+           IF WS-FAST-FORWARD
+              PERFORM 710-FAST-FORWARD-RTN
+           END-IF
+      *** 2026-08-08 PDEVLIN (review fix)
+      *** A restart resumes mid-group - WS-CONTROL-KEY/WS-LINE-KTR and
+      *** the in-progress subtotals were just restored from the
+      *** checkpoint above, and the output files were opened EXTEND so
+      *** the prior run's page/group is still "open" in PRTLINE.
+      *** Calling 500-CONTROL-BREAK here (as the fresh-start path
+      *** does) would wrongly see WS-LINE-KTR > 0 and run the
+      *** "close the previous group" branch against a group that
+      *** hasn't actually ended, printing a bogus trailer and
+      *** starting a new page in the middle of it.  A fresh run still
+      *** needs this call to print the very first page header.
+           IF NOT RESTART-MODE
+      *** Initial Control creates Rpt Headings
+              PERFORM 500-CONTROL-BREAK
+           END-IF
+           .
+       120-RESTART-RTN.
+      * 2026-08-08 PDEVLIN
+      * Reads the last checkpoint written by a prior (abended) run and
+      * restores WS-CONTROL-KEY, WS-LINE-KTR, and the accumulators, so
+      * 710-FAST-FORWARD-RTN can skip straight past already-processed
+      * records instead of reprocessing from the top.
+      * 2026-08-08 PDEVLIN (review fix)
+      * CHECKPOINT-FILE is WRITE-appended every WS-CHECKPOINT-INTERVAL
+      * records and opened EXTEND even across chained restarts, so it
+      * can hold many checkpoint records, not just one.  A single READ
+      * always picked up the oldest (first) one instead of the latest -
+      * read it to EOF and keep whichever record read last.
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM UNTIL WS-CHECKPOINT-READ-EOF
+              READ CHECKPOINT-FILE
+                 AT END
+                    SET WS-CHECKPOINT-READ-EOF TO TRUE
+                 NOT AT END
+                    MOVE CHK-CONTROL-KEY TO WS-CONTROL-KEY
+                    MOVE CHK-LINE-KTR TO WS-LINE-KTR
+                    MOVE CHK-TOTAL-SALARY-ACCUM-O
+                       TO TOTAL-SALARY-ACCUM-O
+                    MOVE CHK-NEW-HIGH-SAL TO NEW-HIGH-SAL
+                    MOVE CHK-NEW-LOW-SAL TO NEW-LOW-SAL
+                    MOVE CHK-TOTAL-PRESIDENT-COUNT
+                       TO TOTAL-PRESIDENT-COUNT
+                    MOVE CHK-LAST-ACCT-NO TO WS-RESTART-KEY
+                    MOVE CHK-GRAND-LIMIT-TOTAL TO WS-GRAND-LIMIT-TOTAL
+                    MOVE CHK-GRAND-BALANCE-TOTAL
+                       TO WS-GRAND-BALANCE-TOTAL
+                    MOVE CHK-ERA-SUB-CONTROL-KEY TO WS-SUB-CONTROL-KEY
+                    MOVE CHK-ERA-REC-CTR TO WS-ERA-REC-CTR
+                    MOVE CHK-ERA-SALARY-SUB-TOT TO WS-ERA-SALARY-SUB-TOT
+                    MOVE CHK-ERA-NET-WORTH-SUB-TOT
+                       TO WS-ERA-NET-WORTH-SUB-TOT
+                    MOVE CHK-SALARY-SUB-TOT TO WS-SALARY-SUB-TOT
+                    MOVE CHK-NET-WORTH-SUB-TOT TO WS-NET-WORTH-SUB-TOT
+                    MOVE CHK-STATE-CTR TO WS-STATE-CTR
+      *** 2026-08-08 PDEVLIN (found verifying review fix #3)
+      *** 400-MOVE-DATA only sets STATE-TRLR-LINE (the state name
+      *** baked into the eventual "Sub Totals:" line) when
+      *** WS-STATE-CTR = 1, i.e. the first record of a group.  With
+      *** WS-STATE-CTR restored above to a value > 1, that branch
+      *** never fires again for the rest of the resumed group, so
+      *** the trailer's state name stayed blank even though the
+      *** dollar amounts were now correctly restored.  CHK-CONTROL-
+      *** KEY (just restored into WS-CONTROL-KEY above) is the same
+      *** break-key text 400-MOVE-DATA would have stored here.
+                    MOVE WS-CONTROL-KEY TO STATE-TRLR-LINE
+                    MOVE CHK-TOP-NW-COUNT TO TOP-NW-COUNT
+                    PERFORM VARYING WS-TOP-NW-I FROM 1 BY 1
+                       UNTIL WS-TOP-NW-I > 10
+                       MOVE CHK-TOP-NW-BALANCE(WS-TOP-NW-I)
+                          TO TOP-NW-BALANCE(WS-TOP-NW-I)
+                       MOVE CHK-TOP-NW-FIRST-NAME(WS-TOP-NW-I)
+                          TO TOP-NW-FIRST-NAME(WS-TOP-NW-I)
+                       MOVE CHK-TOP-NW-LAST-NAME(WS-TOP-NW-I)
+                          TO TOP-NW-LAST-NAME(WS-TOP-NW-I)
+                       MOVE CHK-TOP-NW-STATE(WS-TOP-NW-I)
+                          TO TOP-NW-STATE(WS-TOP-NW-I)
+                    END-PERFORM
+                    SET WS-FAST-FORWARD TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           .
+
+      * 2026-08-08 PDEVLIN
+      * Sorts the raw ACCTSORT input internally on whichever key the
+      * run-time control-break selection needs, writing the sorted
+      * result into the ACCT-REC work file that the rest of the
+      * program reads.  This retires the old external JCL SORT step
+      * that used to have to pre-sort ACCTSORT by state before
+      * CNTRLBRK ever ran.
+      * 2026-08-08 PDEVLIN (review fix)
+      * Uses an OUTPUT PROCEDURE instead of GIVING ACCT-REC.  SORT-REC
+      * (185 bytes - the 15-byte SORT-BREAK-KEY plus the 170-byte
+      * account record) and ACCT-FIELDS (170 bytes, no key) are
+      * different sizes, so GIVING's raw alphanumeric move would shift
+      * every field in the output by 15 bytes instead of stripping the
+      * key.  280-SORT-OUTPUT-PROC moves only the real fields across.
+       130-SORT-RTN.
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SORT-BREAK-KEY
+              INPUT PROCEDURE 260-SORT-INPUT-PROC
+              OUTPUT PROCEDURE 280-SORT-OUTPUT-PROC
            .
        150-INIT-WS-FIELDS.
            INITIALIZE WS-COUNTERS-AND-ACCUMULATORS
            .
+
+      * 2026-08-08 PDEVLIN
+      * Loads PARTY-MASTER into WS-PARTY-TABLE once, before the internal
+      * SORT runs, so 420-LOOKUP-PARTY is available both to
+      * 270-BUILD-SORT-KEY (sort-time, for party break-key mode) and to
+      * 400-MOVE-DATA (detail-line time).  PARTY-MASTER is OPTIONAL -
+      * if it isn't present the table just stays empty and every lookup
+      * falls back to the UNKNOWN default.
+       160-LOAD-PARTY-MASTER.
+           OPEN INPUT PARTY-MASTER
+           PERFORM UNTIL WS-PARTY-COUNT NOT < 200
+              READ PARTY-MASTER
+                 AT END
+                    EXIT PERFORM
+                 NOT AT END
+                    ADD 1 TO WS-PARTY-COUNT
+                    MOVE PARTY-KEY  TO WS-PARTY-TBL-KEY(WS-PARTY-COUNT)
+                    MOVE PARTY-CODE TO WS-PARTY-TBL-CODE(WS-PARTY-COUNT)
+                    MOVE PARTY-NAME TO WS-PARTY-TBL-NAME(WS-PARTY-COUNT)
+              END-READ
+           END-PERFORM
+           CLOSE PARTY-MASTER
+           .
        200-OPEN-FILES.
            OPEN INPUT ACCT-REC
-           OPEN OUTPUT PRINT-LINE
+      *** 2026-08-08 PDEVLIN (review fix)
+      *** A restart must EXTEND the already-produced print/exception/
+      *** extract output, not OUTPUT over it - OUTPUT would truncate
+      *** everything the aborted run already wrote and leave the
+      *** report containing only the tail of the data.
+           IF RESTART-MODE
+              OPEN EXTEND PRINT-LINE
+              OPEN EXTEND EXCEPT-LINE
+              OPEN EXTEND ACCT-EXTR
+              OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+              OPEN OUTPUT PRINT-LINE
+              OPEN OUTPUT EXCEPT-LINE
+              OPEN OUTPUT ACCT-EXTR
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           .
+
+      * 2026-08-08 PDEVLIN
+      * SORT input procedure - reads the raw ACCTSORT input and
+      * RELEASEs each record into the SORT work file with its
+      * break key built.
+       260-SORT-INPUT-PROC.
+           OPEN INPUT RAW-ACCT-REC
+           PERFORM UNTIL WS-SORT-EOF
+              READ RAW-ACCT-REC
+                 AT END
+                    SET WS-SORT-EOF TO TRUE
+                 NOT AT END
+                    PERFORM 270-BUILD-SORT-KEY
+                    RELEASE SORT-REC
+              END-READ
+           END-PERFORM
+           CLOSE RAW-ACCT-REC
+           .
+
+       270-BUILD-SORT-KEY.
+           MOVE RAW-ACCT-NO     TO SRT-ACCT-NO
+           MOVE RAW-ACCT-LIMIT  TO SRT-ACCT-LIMIT
+           MOVE RAW-ACCT-BALANCE TO SRT-ACCT-BALANCE
+           MOVE RAW-LAST-NAME   TO SRT-LAST-NAME
+           MOVE RAW-FIRST-NAME  TO SRT-FIRST-NAME
+           MOVE RAW-STREET-ADDR TO SRT-STREET-ADDR
+           MOVE RAW-CITY-COUNTY TO SRT-CITY-COUNTY
+           MOVE RAW-USA-STATE   TO SRT-USA-STATE
+           MOVE RAW-RESERVED    TO SRT-RESERVED
+           MOVE RAW-COMMENTS    TO SRT-COMMENTS
+           EVALUATE TRUE
+              WHEN BREAK-KEY-DECADE
+                 MOVE RAW-ACCT-NO(1:4) TO WS-YEAR-NUM
+      *** 2026-08-08 PDEVLIN (review fix)
+      *** GnuCOBOL keeps full intermediate precision between the
+      *** divide and the multiply, so (WS-YEAR-NUM / 10) * 10 left
+      *** WS-DECADE-NUM equal to WS-YEAR-NUM unchanged instead of
+      *** truncating to the decade - force the truncation with
+      *** FUNCTION INTEGER before multiplying back out.
+                 COMPUTE WS-DECADE-NUM =
+                    FUNCTION INTEGER(WS-YEAR-NUM / 10) * 10
+                 STRING WS-DECADE-NUM DELIMITED BY SIZE
+                        's'           DELIMITED BY SIZE
+                   INTO SORT-BREAK-KEY
+                 END-STRING
+              WHEN BREAK-KEY-PARTY
+                 MOVE RAW-ACCT-NO(1:4) TO WS-LOOKUP-KEY
+                 PERFORM 420-LOOKUP-PARTY
+                 MOVE WS-PARTY-CODE TO SORT-BREAK-KEY
+              WHEN OTHER
+                 MOVE RAW-USA-STATE TO SORT-BREAK-KEY
+           END-EVALUATE
            .
+
+      * 2026-08-08 PDEVLIN (review fix)
+      * SORT output procedure - RETURNs each sorted SORT-REC and
+      * writes only the real account fields (not the leading
+      * SORT-BREAK-KEY) into ACCT-REC, so the GIVING size-mismatch
+      * bug (SORT-REC is 15 bytes longer than ACCT-FIELDS) can't shift
+      * every field in the sorted output.
+       280-SORT-OUTPUT-PROC.
+           OPEN OUTPUT ACCT-REC
+           PERFORM UNTIL WS-SORT-RETURN-EOF
+              RETURN SORT-WORK-FILE
+                 AT END
+                    SET WS-SORT-RETURN-EOF TO TRUE
+                 NOT AT END
+                    MOVE SRT-ACCT-NO      TO ACCT-NO
+                    MOVE SRT-ACCT-LIMIT   TO ACCT-LIMIT
+                    MOVE SRT-ACCT-BALANCE TO ACCT-BALANCE
+                    MOVE SRT-LAST-NAME    TO LAST-NAME
+                    MOVE SRT-FIRST-NAME   TO FIRST-NAME
+                    MOVE SRT-STREET-ADDR  TO STREET-ADDR
+                    MOVE SRT-CITY-COUNTY  TO CITY-COUNTY
+                    MOVE SRT-USA-STATE    TO USA-STATE
+                    MOVE SRT-RESERVED     TO RESERVED
+                    MOVE SRT-COMMENTS     TO COMMENTS
+                    WRITE ACCT-FIELDS
+              END-RETURN
+           END-PERFORM
+           CLOSE ACCT-REC
+           .
+
        300-PROCESS-RECORDS.
            IF NOT EOF-INPUT   *> No duplicating last record
-              IF WS-CONTROL-KEY = USA-STATE  *> Control Break Conditional
+              IF WS-CONTROL-KEY = WS-REC-BREAK-KEY  *> Control Break Conditional
+                 MOVE ACCT-NO(1:2) TO WS-THIS-ERA-KEY
+      *** 2026-08-08 PDEVLIN (review fix)
+      *** Req 000 scoped the era sub-break to "within each state
+      *** group" - gated to BREAK-KEY-STATE so decade/party mode
+      *** (req 006/007, added later) doesn't print a redundant
+      *** Sub-Sub Totals line that always matches the Sub Totals line
+      *** above it (a decade/party group never spans more than one
+      *** century, so the era key never actually changes within one).
+                 IF WS-ERA-REC-CTR > 0
+                    AND WS-SUB-CONTROL-KEY NOT = WS-THIS-ERA-KEY
+                    AND BREAK-KEY-STATE
+                    PERFORM 550-SUB-CONTROL-BREAK
+                 END-IF
+                 MOVE WS-THIS-ERA-KEY TO WS-SUB-CONTROL-KEY
                  PERFORM 400-MOVE-DATA
                  PERFORM 600-WRITE-DATA
+                 IF FUNCTION MOD(TOTAL-PRESIDENT-COUNT
+                                 WS-CHECKPOINT-INTERVAL) = 0
+                    PERFORM 800-WRITE-CHECKPOINT
+                 END-IF
                  PERFORM 700-READ-RECORD
               ELSE
                  PERFORM 500-CONTROL-BREAK
@@ -286,13 +942,13 @@
                        SAL-ACCUM ROUNDED = DIFF-CCYY * ACCT-LIMIT
                     END-COMPUTE
                  ELSE
-                    PERFORM 999-DEBUG-OUTPUT-EXIT
+                    PERFORM 999-LOG-EXCEPTION
                  END-IF
               ELSE
-                 PERFORM 999-DEBUG-OUTPUT-EXIT
+                 PERFORM 999-LOG-EXCEPTION
               END-IF
            ELSE
-              PERFORM 999-DEBUG-OUTPUT-EXIT
+              PERFORM 999-LOG-EXCEPTION
            END-IF
 
            MOVE SAL-ACCUM TO SAL-ACCUM-0
@@ -312,6 +968,14 @@
       * This is getting calculated each time, but not displayed until
       * the end.
 
+      *** 2026-08-08 PDEVLIN (review fix)
+      *** This IS-NUMERIC failure is on the running TOTAL-SALARY-ACCUM-O/
+      *** TOTAL-PRESIDENT-COUNT accumulators, not on this record's
+      *** term-date fields - 999-LOG-EXCEPTION is the term-date
+      *** exception path and zeroes THIS record's already-correctly-
+      *** computed SAL-ACCUM, which has nothing to do with this
+      *** failure.  Use a separate paragraph with its own reason text
+      *** and no SAL-ACCUM side effect.
            IF TOTAL-PRESIDENT-COUNT > 0
               IF TOTAL-SALARY-ACCUM-O IS NUMERIC
                  IF TOTAL-PRESIDENT-COUNT IS NUMERIC
@@ -319,10 +983,10 @@
                        =(TOTAL-SALARY-ACCUM-O / TOTAL-PRESIDENT-COUNT)
                     END-COMPUTE
                  ELSE
-                    PERFORM 999-DEBUG-OUTPUT-EXIT
+                    PERFORM 406-LOG-AVG-EXCEPTION
                  END-IF
               ELSE
-                 PERFORM 999-DEBUG-OUTPUT-EXIT
+                 PERFORM 406-LOG-AVG-EXCEPTION
               END-IF
            END-IF
            .
@@ -383,20 +1047,46 @@
            MOVE NEW-LOW-SAL TO LOW-SALARY-0
            .
 
+      * 2026-08-08 PDEVLIN (review fix)
+      * Exception path for 402-TEST-HIGH-LOW-SAL's running-total
+      * IS-NUMERIC failures (TOTAL-SALARY-ACCUM-O / TOTAL-PRESIDENT-
+      * COUNT) - separate from 999-LOG-EXCEPTION's bad-term-date path
+      * since this isn't a per-record term-date problem and must not
+      * zero this record's already-correct SAL-ACCUM.
+       406-LOG-AVG-EXCEPTION.
+           MOVE ACCT-NO     TO EXCEPT-ACCT-NO
+           MOVE LAST-NAME   TO EXCEPT-LAST-NAME
+           MOVE FIRST-NAME  TO EXCEPT-FIRST-NAME
+           MOVE 'INVALID RUNNING TOTAL - AVG SKIPPED'
+                            TO EXCEPT-REASON
+           WRITE EXCEPT-REC
+           DISPLAY "CNTRLBRK EXCEPTION - BAD RUNNING TOTAL: "
+                   "ACCT-NO=" ACCT-NO
+                   " LAST-NAME=" LAST-NAME
+                   " FIRST-NAME=" FIRST-NAME
+           .
+
        400-MOVE-DATA.
            MOVE SPACES TO PRINT-REC
            ADD +1 TO WS-STATE-CTR
            IF WS-STATE-CTR > 1 *> Logic to create outline view in State column
               MOVE SPACES TO USA-STATE-O
            ELSE
-              MOVE USA-STATE TO USA-STATE-O
-                                STATE-TRLR-LINE
+              MOVE WS-REC-BREAK-KEY TO USA-STATE-O
+                                       STATE-TRLR-LINE
            END-IF
            ADD ACCT-LIMIT TO WS-SALARY-SUB-TOT.
       *HStone Total Accumulator
            MOVE ACCT-LIMIT TO TOTAL-SALARY-ACCUM-O-TMP
            ADD 1 TO TOTAL-PRESIDENT-COUNT
            ADD ACCT-BALANCE TO WS-NET-WORTH-SUB-TOT
+      *Nested era (Sub-Sub) accumulators.
+           ADD ACCT-LIMIT TO WS-ERA-SALARY-SUB-TOT
+           ADD ACCT-BALANCE TO WS-ERA-NET-WORTH-SUB-TOT
+           ADD 1 TO WS-ERA-REC-CTR
+      *Run-level grand totals for control-total reconciliation.
+           ADD ACCT-LIMIT TO WS-GRAND-LIMIT-TOTAL
+           ADD ACCT-BALANCE TO WS-GRAND-BALANCE-TOTAL
       *** The ACCT file is actually a repurposed file for the presidents
       *** The first four bytes is their inaugural yr => last year in office
            MOVE ACCT-NO(1:4) TO ELECTED-O
@@ -409,11 +1099,108 @@
            MOVE ACCT-BALANCE TO ACCT-BALANCE-O
            MOVE LAST-NAME TO LAST-NAME-O
            MOVE FIRST-NAME TO FIRST-NAME-O
+           MOVE ACCT-NO(1:4) TO WS-LOOKUP-KEY
+           PERFORM 420-LOOKUP-PARTY
+           MOVE WS-CURRENT-PARTY-NAME TO PARTY-NAME-O
            PERFORM 401-COMPUTE-SALARY-ACCUM
            PERFORM 402-TEST-HIGH-LOW-SAL
+           PERFORM 403-BUILD-FOOTNOTE
+           PERFORM 404-UPDATE-TOP-NET-WORTH
+           .
+
+      * 2026-08-08 PDEVLIN
+      * Builds a footnote line from the repurposed RESERVED/COMMENTS
+      * fields, if COMMENTS is non-blank, to be written by
+      * 600-WRITE-DATA right under this president's detail line.
+       403-BUILD-FOOTNOTE.
+           MOVE 'N' TO WS-FOOTNOTE-SW
+           MOVE SPACES TO WS-FOOTNOTE-LINE
+           IF COMMENTS NOT = SPACES
+              MOVE RESERVED(1:1) TO WS-ANNOTATION-CODE
+              EVALUATE TRUE
+                 WHEN ANNOT-DIED
+                    MOVE 'Died in Office:' TO FOOTNOTE-LABEL-OUT
+                 WHEN ANNOT-RESIGNED
+                    MOVE 'Resigned:'       TO FOOTNOTE-LABEL-OUT
+                 WHEN ANNOT-IMPEACHED
+                    MOVE 'Impeached:'      TO FOOTNOTE-LABEL-OUT
+                 WHEN OTHER
+                    MOVE 'Note:'           TO FOOTNOTE-LABEL-OUT
+              END-EVALUATE
+              MOVE COMMENTS TO FOOTNOTE-TEXT-OUT
+              SET WS-FOOTNOTE-PRESENT TO TRUE
+           END-IF
+           .
+
+      * 2026-08-08 PDEVLIN
+      * Cross-references WS-LOOKUP-KEY (the ACCT-NO term-year prefix)
+      * against WS-PARTY-TABLE (loaded by 160-LOAD-PARTY-MASTER) to
+      * set WS-PARTY-CODE (used for party break-key grouping) and
+      * WS-CURRENT-PARTY-NAME (printed as PARTY-NAME-O).  Defaults to
+      * UNK/Unknown when the key isn't found in the master.
+       420-LOOKUP-PARTY.
+           MOVE 'UNK'     TO WS-PARTY-CODE
+           MOVE 'Unknown' TO WS-CURRENT-PARTY-NAME
+           PERFORM VARYING WS-PARTY-TBL-I FROM 1 BY 1
+              UNTIL WS-PARTY-TBL-I > WS-PARTY-COUNT
+              IF WS-PARTY-TBL-KEY(WS-PARTY-TBL-I) = WS-LOOKUP-KEY
+                 MOVE WS-PARTY-TBL-CODE(WS-PARTY-TBL-I) TO WS-PARTY-CODE
+                 MOVE WS-PARTY-TBL-NAME(WS-PARTY-TBL-I)
+                    TO WS-CURRENT-PARTY-NAME
+                 MOVE WS-PARTY-COUNT TO WS-PARTY-TBL-I
+              END-IF
+           END-PERFORM
+           .
+
+      * 2026-08-08 PDEVLIN
+      * Keeps the 10 highest ACCT-BALANCE (net worth) presidents seen
+      * so far, built the same way ACCUM-RECORD-HIGH-SAL/LOW-SAL are
+      * built in 402-TEST-HIGH-LOW-SAL - compare against the table and
+      * keep only if it belongs in the top 10.
+       404-UPDATE-TOP-NET-WORTH.
+           IF TOP-NW-COUNT < 10
+              ADD 1 TO TOP-NW-COUNT
+              MOVE ACCT-BALANCE TO TOP-NW-BALANCE(TOP-NW-COUNT)
+              MOVE FIRST-NAME   TO TOP-NW-FIRST-NAME(TOP-NW-COUNT)
+              MOVE LAST-NAME    TO TOP-NW-LAST-NAME(TOP-NW-COUNT)
+              MOVE USA-STATE    TO TOP-NW-STATE(TOP-NW-COUNT)
+              PERFORM 405-RESORT-TOP-NET-WORTH
+           ELSE
+              IF ACCT-BALANCE > TOP-NW-BALANCE(10)
+                 MOVE ACCT-BALANCE TO TOP-NW-BALANCE(10)
+                 MOVE FIRST-NAME   TO TOP-NW-FIRST-NAME(10)
+                 MOVE LAST-NAME    TO TOP-NW-LAST-NAME(10)
+                 MOVE USA-STATE    TO TOP-NW-STATE(10)
+                 PERFORM 405-RESORT-TOP-NET-WORTH
+              END-IF
+           END-IF
+           .
+
+      * Simple descending bubble sort of the (small, 10-entry) table.
+       405-RESORT-TOP-NET-WORTH.
+           PERFORM VARYING WS-TOP-NW-I FROM 1 BY 1
+              UNTIL WS-TOP-NW-I > TOP-NW-COUNT - 1
+              PERFORM VARYING WS-TOP-NW-J FROM 1 BY 1
+                 UNTIL WS-TOP-NW-J > TOP-NW-COUNT - WS-TOP-NW-I
+                 IF TOP-NW-BALANCE(WS-TOP-NW-J) <
+                    TOP-NW-BALANCE(WS-TOP-NW-J + 1)
+                    MOVE TOP-NW-ENTRY(WS-TOP-NW-J)     TO WS-TOP-NW-SWAP
+                    MOVE TOP-NW-ENTRY(WS-TOP-NW-J + 1) TO
+                         TOP-NW-ENTRY(WS-TOP-NW-J)
+                    MOVE WS-TOP-NW-SWAP TO TOP-NW-ENTRY(WS-TOP-NW-J + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
            .
        500-CONTROL-BREAK.
            IF WS-LINE-KTR > 0  *> Check for first time (beginning of program)
+      *** 2026-08-08 PDEVLIN (review fix) - see 300-PROCESS-RECORDS:
+      *** same BREAK-KEY-STATE gate, so the group's final close
+      *** doesn't print the redundant line in decade/party mode either.
+              IF WS-ERA-REC-CTR > 0
+                 AND BREAK-KEY-STATE
+                 PERFORM 550-SUB-CONTROL-BREAK
+              END-IF
               MOVE WS-SALARY-SUB-TOT TO SALARY-SUB-TOT-OUT
               MOVE WS-NET-WORTH-SUB-TOT TO NET-WORTH-SUB-TOT-OUT
               WRITE PRINT-REC FROM WS-BLANK-LINE
@@ -424,8 +1211,9 @@
            IF NOT EOF-INPUT
               ADD +1 TO WS-LINE-KTR
               MOVE ZERO TO WS-SALARY-SUB-TOT, WS-NET-WORTH-SUB-TOT
+              MOVE ZERO TO WS-SUB-CONTROL-KEY
               MOVE WS-LINE-KTR TO RPT-PAGE-NO
-              MOVE USA-STATE TO WS-CONTROL-KEY   *> SET NEW CONTROL KEY
+              MOVE WS-REC-BREAK-KEY TO WS-CONTROL-KEY *> SET NEW CONTROL KEY
               WRITE PRINT-REC FROM WS-BLANK-LINE
               WRITE PRINT-REC FROM WS-HEADER-1
               WRITE PRINT-REC FROM WS-BLANK-LINE
@@ -444,43 +1232,239 @@
               WRITE PRINT-REC FROM ACCUM-RECORD-HIGH-SAL
               WRITE PRINT-REC FROM ACCUM-RECORD-LOW-SAL
               WRITE PRINT-REC FROM ACCUM-RECORD-AVERAGE-SAL-O
+              PERFORM 560-PRINT-TOP-NET-WORTH
            END-IF
            .
+
+      * 2026-08-08 PDEVLIN
+      * Prints the Top-10 net worth table built by
+      * 404-UPDATE-TOP-NET-WORTH, in descending order, after the
+      * existing salary accumulator summary block.
+       560-PRINT-TOP-NET-WORTH.
+           WRITE PRINT-REC FROM WS-BLANK-LINE
+           WRITE PRINT-REC FROM TOP-NW-HEADING-LINE
+           PERFORM VARYING WS-TOP-NW-I FROM 1 BY 1
+              UNTIL WS-TOP-NW-I > TOP-NW-COUNT
+              MOVE WS-TOP-NW-I TO TOP-NW-RANK-OUT
+              MOVE TOP-NW-FIRST-NAME(WS-TOP-NW-I)
+                 TO TOP-NW-FIRST-NAME-OUT
+              MOVE TOP-NW-LAST-NAME(WS-TOP-NW-I)
+                 TO TOP-NW-LAST-NAME-OUT
+              MOVE TOP-NW-STATE(WS-TOP-NW-I) TO TOP-NW-STATE-OUT
+              MOVE TOP-NW-BALANCE(WS-TOP-NW-I)
+                 TO TOP-NW-BALANCE-OUT
+              WRITE PRINT-REC FROM TOP-NW-LINE
+           END-PERFORM
+           .
       *** 2020-08-24 HStone. End
 
+      * 2026-08-08 PDEVLIN
+      * Nested (2nd level) control break, fired when the era (century
+      * of inaugural year) changes within the same state group, or
+      * when the state group itself is about to close out.
+       550-SUB-CONTROL-BREAK.
+           MOVE WS-ERA-SALARY-SUB-TOT TO ERA-SALARY-SUB-TOT-OUT
+           MOVE WS-ERA-NET-WORTH-SUB-TOT TO ERA-NET-WORTH-SUB-TOT-OUT
+      *** 2026-08-08 PDEVLIN (review fix)
+      *** ERA-TRLR-LINE has no VALUE clause and is never initialized
+      *** elsewhere, so whatever was left in this uninitialized
+      *** WORKING-STORAGE (NUL bytes under GnuCOBOL) showed through
+      *** the 4 bytes the STRING below doesn't fill (ERA-TRLR-LINE is
+      *** PIC X(09); "1900s" is only 5 bytes) - clear just this
+      *** subfield first (NOT the whole WS-TRLR-LINE-2 group - the
+      *** surrounding FILLERs hold the 'Sub-Sub Totals:' literal via
+      *** their own VALUE clause and are never re-MOVEd elsewhere).
+           MOVE SPACES TO ERA-TRLR-LINE
+           STRING WS-SUB-CONTROL-KEY DELIMITED BY SIZE
+                  '00s' DELIMITED BY SIZE
+             INTO ERA-TRLR-LINE
+           END-STRING
+           WRITE PRINT-REC FROM WS-TRLR-LINE-2
+           MOVE ZERO TO WS-ERA-SALARY-SUB-TOT, WS-ERA-NET-WORTH-SUB-TOT
+           MOVE ZERO TO WS-ERA-REC-CTR
+           .
+
        600-WRITE-DATA.
            WRITE PRINT-REC
+           PERFORM 650-WRITE-EXTRACT
+           IF WS-FOOTNOTE-PRESENT
+              WRITE PRINT-REC FROM WS-FOOTNOTE-LINE
+           END-IF
+           .
+
+      * 2026-08-08 PDEVLIN
+      * Writes the same detail fields as PRTLINE out as a
+      * comma-delimited row to the ACCT-EXTR extract file.
+       650-WRITE-EXTRACT.
+           MOVE ACCT-LIMIT TO WS-EXTR-LIMIT
+           MOVE ACCT-BALANCE TO WS-EXTR-BALANCE
+           MOVE SAL-ACCUM TO WS-EXTR-SAL-ACCUM
+           MOVE SPACES TO EXTR-REC
+           STRING FUNCTION TRIM(USA-STATE)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(FIRST-NAME)     DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(LAST-NAME)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  ELECTED-O                     DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  LAST-YEAR-O                   DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXTR-LIMIT)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXTR-BALANCE)     DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXTR-SAL-ACCUM)   DELIMITED BY SIZE
+             INTO EXTR-REC
+           END-STRING
+           WRITE EXTR-REC
            .
        700-READ-RECORD.
            READ ACCT-REC
            AT END
               MOVE 'Y' TO WS-EOF-INPUT-SW
+           NOT AT END
+              PERFORM 310-DERIVE-BREAK-KEY
            END-READ
            .
 
-       999-DEBUG-OUTPUT-EXIT.
-           DISPLAY "ACCUM-RECORD-TOTAL-SAL-O:  "
-                   ACCUM-RECORD-TOTAL-SAL-O.
-           DISPLAY " ".
-           DISPLAY "ACCUM-RECORD-HIGH-SAL:     "
-                   ACCUM-RECORD-HIGH-SAL.
-           DISPLAY " ".
-           DISPLAY "MULTIPLE-HIGH-SAL-FLAG:    "
-                   MULTIPLE-HIGH-SAL-FLAG.
-           DISPLAY " ".
-           DISPLAY "ACCUM-RECORD-LOW-SAL:      "
-                   ACCUM-RECORD-LOW-SAL.
-           DISPLAY " ".
-           DISPLAY "MULTIPLE-LOW-SAL-FLAG:     "
-                   MULTIPLE-LOW-SAL-FLAG.
-           DISPLAY " ".
-           DISPLAY "ACCUM-RECORD-AVERAGE-SAL-O:"
-                   ACCUM-RECORD-AVERAGE-SAL-O.
-           DISPLAY " ".
-           DISPLAY "**************************************************".
-           DISPLAY " ".
-           GOBACK.
+      * 2026-08-08 PDEVLIN
+      * Computes WS-REC-BREAK-KEY for the record just read, according
+      * to the run-time control-break key selection (state of birth,
+      * decade elected, or party affiliation).
+       310-DERIVE-BREAK-KEY.
+           MOVE SPACES TO WS-REC-BREAK-KEY
+           EVALUATE TRUE
+              WHEN BREAK-KEY-DECADE
+                 MOVE ACCT-NO(1:4) TO WS-YEAR-NUM
+      *** 2026-08-08 PDEVLIN (review fix)
+      *** See 270-BUILD-SORT-KEY - same truncation fix needed here so
+      *** the sort key and the detail-time break key always agree.
+                 COMPUTE WS-DECADE-NUM =
+                    FUNCTION INTEGER(WS-YEAR-NUM / 10) * 10
+                 STRING WS-DECADE-NUM DELIMITED BY SIZE
+                        's'           DELIMITED BY SIZE
+                   INTO WS-REC-BREAK-KEY
+                 END-STRING
+              WHEN BREAK-KEY-PARTY
+      *** 2026-08-08 PDEVLIN (review fix)
+      *** Must look up THIS record's party before using WS-PARTY-CODE -
+      *** it used to reuse whatever 420-LOOKUP-PARTY last left behind
+      *** from either 270-BUILD-SORT-KEY or the previous detail record.
+                 MOVE ACCT-NO(1:4) TO WS-LOOKUP-KEY
+                 PERFORM 420-LOOKUP-PARTY
+                 MOVE WS-PARTY-CODE TO WS-REC-BREAK-KEY
+              WHEN OTHER
+                 MOVE USA-STATE TO WS-REC-BREAK-KEY
+           END-EVALUATE
+           .
+
+      * 2026-08-08 PDEVLIN
+      * Restart support - skips records already processed by a prior
+      * run by reading (and discarding) up to and including the
+      * record whose ACCT-NO matches the checkpointed key, instead of
+      * reprocessing the whole file from the top.
+       710-FAST-FORWARD-RTN.
+           PERFORM UNTIL EOF-INPUT OR ACCT-NO = WS-RESTART-KEY
+              PERFORM 700-READ-RECORD
+           END-PERFORM
+           IF NOT EOF-INPUT
+              PERFORM 700-READ-RECORD
+           END-IF
+           .
+
+      * 2026-08-08 PDEVLIN
+      * Saves WS-CONTROL-KEY, WS-LINE-KTR, and the running accumulators
+      * every WS-CHECKPOINT-INTERVAL records so 120-RESTART-RTN can
+      * resume here instead of from the first ACCT-REC record.
+       800-WRITE-CHECKPOINT.
+           MOVE WS-CONTROL-KEY TO CHK-CONTROL-KEY
+           MOVE WS-LINE-KTR TO CHK-LINE-KTR
+           MOVE TOTAL-SALARY-ACCUM-O TO CHK-TOTAL-SALARY-ACCUM-O
+           MOVE NEW-HIGH-SAL TO CHK-NEW-HIGH-SAL
+           MOVE NEW-LOW-SAL TO CHK-NEW-LOW-SAL
+           MOVE TOTAL-PRESIDENT-COUNT TO CHK-TOTAL-PRESIDENT-COUNT
+           MOVE ACCT-NO TO CHK-LAST-ACCT-NO
+           MOVE WS-GRAND-LIMIT-TOTAL TO CHK-GRAND-LIMIT-TOTAL
+           MOVE WS-GRAND-BALANCE-TOTAL TO CHK-GRAND-BALANCE-TOTAL
+           MOVE WS-SUB-CONTROL-KEY TO CHK-ERA-SUB-CONTROL-KEY
+           MOVE WS-ERA-REC-CTR TO CHK-ERA-REC-CTR
+           MOVE WS-ERA-SALARY-SUB-TOT TO CHK-ERA-SALARY-SUB-TOT
+           MOVE WS-ERA-NET-WORTH-SUB-TOT TO CHK-ERA-NET-WORTH-SUB-TOT
+           MOVE WS-SALARY-SUB-TOT TO CHK-SALARY-SUB-TOT
+           MOVE WS-NET-WORTH-SUB-TOT TO CHK-NET-WORTH-SUB-TOT
+           MOVE WS-STATE-CTR TO CHK-STATE-CTR
+           MOVE TOP-NW-COUNT TO CHK-TOP-NW-COUNT
+           PERFORM VARYING WS-TOP-NW-I FROM 1 BY 1
+              UNTIL WS-TOP-NW-I > 10
+              MOVE TOP-NW-BALANCE(WS-TOP-NW-I)
+                 TO CHK-TOP-NW-BALANCE(WS-TOP-NW-I)
+              MOVE TOP-NW-FIRST-NAME(WS-TOP-NW-I)
+                 TO CHK-TOP-NW-FIRST-NAME(WS-TOP-NW-I)
+              MOVE TOP-NW-LAST-NAME(WS-TOP-NW-I)
+                 TO CHK-TOP-NW-LAST-NAME(WS-TOP-NW-I)
+              MOVE TOP-NW-STATE(WS-TOP-NW-I)
+                 TO CHK-TOP-NW-STATE(WS-TOP-NW-I)
+           END-PERFORM
+           WRITE CHECKPOINT-REC
+           .
+
+      * 2026-08-08 PDEVLIN
+      * Exception path for a bad term-date record (START-CCYY,
+      * END-CCYY, or DIFF-CCYY not numeric).  Logs the offending
+      * record and zeroes just that record's SAL-ACCUM contribution -
+      * it no longer GOBACKs and kills the whole batch window.
+       999-LOG-EXCEPTION.
+           MOVE ACCT-NO     TO EXCEPT-ACCT-NO
+           MOVE LAST-NAME   TO EXCEPT-LAST-NAME
+           MOVE FIRST-NAME  TO EXCEPT-FIRST-NAME
+           MOVE 'INVALID TERM-YEAR DATA - SAL-ACCUM ZEROED'
+                            TO EXCEPT-REASON
+           WRITE EXCEPT-REC
+           DISPLAY "CNTRLBRK EXCEPTION - BAD TERM-DATE: "
+                   "ACCT-NO=" ACCT-NO
+                   " LAST-NAME=" LAST-NAME
+                   " FIRST-NAME=" FIRST-NAME
+           MOVE 0 TO SAL-ACCUM
+           MOVE 0 TO SAL-ACCUM-0
+           .
 
        900-WRAP-UP.
+           PERFORM 950-CONTROL-TOTAL-RECONCILE
            CLOSE ACCT-REC.
-           CLOSE PRINT-LINE.
\ No newline at end of file
+           CLOSE EXCEPT-LINE.
+           CLOSE ACCT-EXTR.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE PRINT-LINE.
+
+      * 2026-08-08 PDEVLIN
+      * Compares the counts/totals actually accumulated while
+      * processing against an externally supplied control-total card
+      * and prints BALANCED / OUT OF BALANCE on the report.  If no
+      * control card was supplied the step is skipped and says so -
+      * it is OPTIONAL so a missing CTLCARD DD does not abend.
+       950-CONTROL-TOTAL-RECONCILE.
+           MOVE SPACES TO WS-RECON-LINE
+           OPEN INPUT CTL-CARD
+           READ CTL-CARD
+              AT END
+                 SET WS-RECON-SKIPPED TO TRUE
+                 MOVE 'Control Totals: SKIPPED - NO CONTROL CARD'
+                    TO WS-RECON-MSG-OUT
+           END-READ
+           IF NOT WS-RECON-SKIPPED
+              IF TOTAL-PRESIDENT-COUNT = CTL-REC-COUNT
+                 AND WS-GRAND-LIMIT-TOTAL = CTL-LIMIT-TOTAL
+                 AND WS-GRAND-BALANCE-TOTAL = CTL-BALANCE-TOTAL
+                 MOVE 'Control Totals: BALANCED'
+                    TO WS-RECON-MSG-OUT
+              ELSE
+                 MOVE 'Control Totals: OUT OF BALANCE'
+                    TO WS-RECON-MSG-OUT
+              END-IF
+           END-IF
+           CLOSE CTL-CARD
+           MOVE SPACES TO PRINT-REC
+           WRITE PRINT-REC FROM WS-BLANK-LINE
+           WRITE PRINT-REC FROM WS-RECON-LINE
+           .
\ No newline at end of file
